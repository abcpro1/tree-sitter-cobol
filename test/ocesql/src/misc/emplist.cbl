@@ -0,0 +1,293 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 emplist.
+      ******************************************************************
+      *    STANDALONE EMPLOYEE LISTING/REPORT PROGRAM -- CONNECTS TO THE
+      *    SAME EMP TABLE prog MAINTAINS, BUT DOES NOT TOUCH ANY OF
+      *    prog'S SETUP-DB/LOAD/DROP-TABLE LOGIC SO OPERATIONS CAN RUN
+      *    REPORTING ON DEMAND WITHOUT RE-TRIGGERING A LOAD.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT EMP-RPT-FILE     ASSIGN TO "EMPBAND.RPT"
+                                    ORGANIZATION LINE SEQUENTIAL.
+      *    RUN-TIME CONNECTION PARAMETERS -- SAME EMPDBCFG.PRM prog
+      *    READS, SO BOTH PROGRAMS MOVE TOGETHER ACROSS ENVIRONMENTS.
+           SELECT DB-PARM-FILE     ASSIGN TO "EMPDBCFG.PRM"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS PARM-FILE-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  EMP-RPT-FILE.
+       01  EMP-RPT-REC             PIC X(80).
+
+       FD  DB-PARM-FILE.
+           COPY EMPDBCFG.
+
+       WORKING-STORAGE             SECTION.
+       01  PARM-FILE-STATUS     PIC X(02) VALUE SPACE.
+      *    SET BY CONNECT-DB/OPEN-EMP-CURSOR ON A NON-ZERO SQLCODE --
+      *    MAIN-RTN CHECKS THIS BEFORE TRUSTING THE CURSOR IS ACTUALLY
+      *    OPEN, SO A FAILED CONNECT/OPEN PRODUCES AN ERROR DISPLAY
+      *    INSTEAD OF A SILENT, EMPTY REPORT.
+       01  DB-ERROR              PIC X VALUE 'N'.
+           88  DB-HAS-ERROR      VALUE 'Y'.
+
+      *    SALARY-BAND ACCUMULATORS -- SALARY BANDS ARE FIXED WIDTH
+      *    RANGES OVER EMP-SALARY USED TO GROUP THE LISTING INTO
+      *    SUBTOTALED BUCKETS. THE CURSOR IS SORTED BY EMP-NAME (SEE
+      *    OPEN-EMP-CURSOR), SO ROWS IN THE SAME BAND ARE NOT PHYSICALLY
+      *    CONTIGUOUS -- BAND TOTALS ARE ACCUMULATED INTO THIS TABLE
+      *    (ONE ENTRY PER BAND) WHILE THE NAME-ORDERED DETAIL LINES ARE
+      *    WRITTEN, AND THE BAND HEADER/SUBTOTAL BLOCKS ARE PRINTED AS
+      *    A SEPARATE SUMMARY SECTION ONCE THE CURSOR IS EXHAUSTED (SEE
+      *    ACCUMULATE-BAND-TOTALS AND PRINT-BAND-SUMMARY).
+       01  BAND-LOW              PIC S9(04) VALUE ZERO.
+       01  BAND-HIGH             PIC S9(04) VALUE ZERO.
+       01  BAND-WIDTH            PIC S9(04) VALUE 100.
+       01  BAND-NO               PIC S9(04) VALUE ZERO.
+       01  BAND-TABLE.
+           05  BAND-ENTRY        OCCURS 100 TIMES
+                                     INDEXED BY BAND-IDX.
+               10  BAND-TOTAL    PIC S9(09) VALUE ZERO.
+               10  BAND-CNT      PIC 9(05) VALUE ZERO.
+       01  GRAND-TOTAL           PIC S9(09) VALUE ZERO.
+       01  GRAND-COUNT           PIC 9(05) VALUE ZERO.
+
+       01  RPT-PAGE-NO              PIC 9(04) VALUE ZERO.
+
+       01  RPT-HDR-1.
+           05  FILLER               PIC X(30) VALUE
+                   "EMPLOYEE LISTING BY NAME".
+           05  FILLER               PIC X(06) VALUE " PAGE:".
+           05  HDR-PAGE-NO          PIC ZZZ9.
+
+       01  RPT-HDR-2.
+           05  FILLER               PIC X(08) VALUE "EMP-NO  ".
+           05  FILLER               PIC X(22) VALUE
+                   "EMP-NAME              ".
+           05  FILLER               PIC X(12) VALUE "EMP-SALARY  ".
+
+       01  RPT-BAND-HDR-LINE.
+           05  FILLER               PIC X(12) VALUE "SALARY BAND:".
+           05  BND-LOW              PIC ----9.
+           05  FILLER               PIC X(03) VALUE " - ".
+           05  BND-HIGH             PIC ----9.
+
+       01  RPT-DETAIL-LINE.
+           05  DTL-EMP-NO           PIC ----9.
+           05  FILLER               PIC X(03) VALUE SPACE.
+           05  DTL-EMP-NAME         PIC X(20).
+           05  FILLER               PIC X(03) VALUE SPACE.
+           05  DTL-EMP-SALARY       PIC ----,---9.
+
+       01  RPT-BAND-SUBTOTAL-LINE.
+           05  FILLER               PIC X(20) VALUE
+                   "  BAND SUBTOTAL:    ".
+           05  SUB-EMP-SALARY       PIC ----,----9.
+
+       01  RPT-GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(20) VALUE
+                   "  GRAND TOTAL:      ".
+           05  GRD-EMP-SALARY       PIC ----,----9.
+           05  FILLER               PIC X(12) VALUE
+                   "  EMPLOYEES:".
+           05  GRD-EMP-COUNT        PIC ZZZZ9.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+      *    ONE ROW AT A TIME FROM THE SORTED CURSOR -- THE LISTING
+      *    VOLUME IS NOT BOUNDED BY A FIXED WORKING-STORAGE TABLE.
+       01  EMP-NO                  PIC S9(04) VALUE ZERO.
+       01  EMP-NAME                PIC  X(20).
+       01  EMP-SALARY              PIC S9(04) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           PERFORM CONNECT-DB.
+           IF NOT DB-HAS-ERROR
+               PERFORM OPEN-EMP-CURSOR
+               IF NOT DB-HAS-ERROR
+                   PERFORM PRINT-EMPLOYEE-REPORT
+                   PERFORM CLOSE-EMP-CURSOR
+               END-IF
+           END-IF.
+           PERFORM DISCONNECT-DB.
+
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+           PERFORM READ-DB-PARMS.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY "CONNECT FAILED, SQLCODE=" SQLCODE
+                   " SQLSTATE=" SQLSTATE
+               DISPLAY SQLERRMC
+               MOVE 'Y' TO DB-ERROR
+           END-IF.
+
+      ******************************************************************
+       READ-DB-PARMS.
+      ******************************************************************
+      *    SAME RUN-TIME PARAMETER FILE prog READS -- SEE ITS
+      *    READ-DB-PARMS FOR WHY THIS ISN'T A COMPILE-TIME LITERAL.
+           OPEN INPUT DB-PARM-FILE.
+           IF PARM-FILE-STATUS = "00"
+               READ DB-PARM-FILE INTO DB-PARM-RECORD
+               CLOSE DB-PARM-FILE
+               MOVE DB-PARM-DBNAME   TO DBNAME
+               MOVE DB-PARM-USERNAME TO USERNAME
+               MOVE DB-PARM-PASSWD   TO PASSWD
+           ELSE
+               DISPLAY "EMPDBCFG.PRM NOT FOUND OR UNREADABLE, STATUS="
+                   PARM-FILE-STATUS
+           END-IF.
+
+      ******************************************************************
+       OPEN-EMP-CURSOR.
+      ******************************************************************
+      *    SELECT AND SORT BY EMP-NAME INDEPENDENTLY OF THE LOAD JOB --
+      *    THIS PROGRAM NEVER CREATES, DROPS OR LOADS EMP.
+           EXEC SQL
+               DECLARE EMP-CUR CURSOR FOR
+                   SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                     FROM EMP
+                    ORDER BY EMP_NAME
+           END-EXEC.
+
+           EXEC SQL
+               OPEN EMP-CUR
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY "OPEN EMP-CUR FAILED, SQLCODE=" SQLCODE
+                   " SQLSTATE=" SQLSTATE
+               DISPLAY SQLERRMC
+               MOVE 'Y' TO DB-ERROR
+           END-IF.
+
+      ******************************************************************
+       CLOSE-EMP-CURSOR.
+      ******************************************************************
+           EXEC SQL
+               CLOSE EMP-CUR
+           END-EXEC.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      ******************************************************************
+       PRINT-EMPLOYEE-REPORT.
+      ******************************************************************
+      *    STREAM THE NAME-SORTED CURSOR ROW BY ROW, WRITING A DETAIL
+      *    LINE AND ACCUMULATING INTO THE SALARY-BAND TABLE AS EACH ROW
+      *    GOES BY. THE BAND HEADER/SUBTOTAL BLOCKS AND GRAND TOTAL ARE
+      *    PRINTED AFTER THE CURSOR IS EXHAUSTED, SO THE NAME-ORDERED
+      *    DETAIL LISTING AND THE BAND SUMMARY DON'T HAVE TO AGREE ON A
+      *    SINGLE SORT ORDER.
+           OPEN OUTPUT EMP-RPT-FILE.
+
+           MOVE ZERO  TO RPT-PAGE-NO.
+           MOVE ZERO  TO GRAND-TOTAL.
+           MOVE ZERO  TO GRAND-COUNT.
+           PERFORM VARYING BAND-IDX FROM 1 BY 1
+                   UNTIL BAND-IDX > 100
+               MOVE ZERO TO BAND-TOTAL(BAND-IDX)
+               MOVE ZERO TO BAND-CNT(BAND-IDX)
+           END-PERFORM.
+           PERFORM PRINT-REPORT-HEADERS.
+
+           EXEC SQL
+               FETCH EMP-CUR INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE EMP-NO      TO DTL-EMP-NO
+               MOVE EMP-NAME    TO DTL-EMP-NAME
+               MOVE EMP-SALARY  TO DTL-EMP-SALARY
+               WRITE EMP-RPT-REC FROM RPT-DETAIL-LINE
+
+               PERFORM ACCUMULATE-BAND-TOTALS
+
+               ADD EMP-SALARY TO GRAND-TOTAL
+               ADD 1          TO GRAND-COUNT
+
+               EXEC SQL
+                   FETCH EMP-CUR INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+               END-EXEC
+           END-PERFORM.
+
+           PERFORM PRINT-BAND-SUMMARY.
+
+           MOVE GRAND-TOTAL TO GRD-EMP-SALARY.
+           MOVE GRAND-COUNT TO GRD-EMP-COUNT.
+           WRITE EMP-RPT-REC FROM RPT-GRAND-TOTAL-LINE.
+
+           CLOSE EMP-RPT-FILE.
+
+      ******************************************************************
+       ACCUMULATE-BAND-TOTALS.
+      ******************************************************************
+      *    FOLD THE CURRENT ROW INTO ITS BAND'S TABLE ENTRY INSTEAD OF
+      *    PRINTING A BAND SUBTOTAL INLINE -- THE NAME-ORDERED CURSOR
+      *    VISITS A GIVEN BAND MORE THAN ONCE, SO THE OLD BREAK-ON-
+      *    CHANGE LOGIC CAN'T RUN HERE.
+           COMPUTE BAND-NO = (EMP-SALARY / BAND-WIDTH) + 1.
+           ADD EMP-SALARY TO BAND-TOTAL(BAND-NO).
+           ADD 1          TO BAND-CNT(BAND-NO).
+
+      ******************************************************************
+       PRINT-BAND-SUMMARY.
+      ******************************************************************
+      *    ONE HEADER/SUBTOTAL BLOCK PER BAND THAT ACTUALLY GOT ROWS,
+      *    IN ASCENDING BAND ORDER -- REPLACES THE OLD INLINE BREAK
+      *    LOGIC, WHICH ASSUMED THE CURSOR WAS SALARY-CONTIGUOUS.
+           PERFORM VARYING BAND-IDX FROM 1 BY 1
+                   UNTIL BAND-IDX > 100
+               IF BAND-CNT(BAND-IDX) > ZERO
+                   COMPUTE BAND-LOW =
+                       (BAND-IDX - 1) * BAND-WIDTH
+                   COMPUTE BAND-HIGH =
+                       BAND-LOW + BAND-WIDTH - 1
+                   PERFORM PRINT-REPORT-BAND-HEADER
+                   MOVE BAND-TOTAL(BAND-IDX) TO SUB-EMP-SALARY
+                   WRITE EMP-RPT-REC FROM RPT-BAND-SUBTOTAL-LINE
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       PRINT-REPORT-BAND-HEADER.
+      ******************************************************************
+           MOVE BAND-LOW  TO BND-LOW.
+           MOVE BAND-HIGH TO BND-HIGH.
+           WRITE EMP-RPT-REC FROM RPT-BAND-HDR-LINE.
+
+      ******************************************************************
+       PRINT-REPORT-HEADERS.
+      ******************************************************************
+           ADD 1 TO RPT-PAGE-NO.
+           MOVE RPT-PAGE-NO TO HDR-PAGE-NO.
+           WRITE EMP-RPT-REC FROM RPT-HDR-1.
+           WRITE EMP-RPT-REC FROM RPT-HDR-2.
+      ******************************************************************
