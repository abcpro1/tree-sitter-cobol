@@ -1,42 +1,192 @@
        IDENTIFICATION              DIVISION.
       ******************************************************************
        PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT EMP-RPT-FILE     ASSIGN TO "EMPLIST.RPT"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT EMP-EXCEPT-FILE  ASSIGN TO "EMPEXCPT.RPT"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT EMP-AUDIT-FILE   ASSIGN TO "EMPAUDIT.LOG"
+                                    ORGANIZATION LINE SEQUENTIAL.
+      *    RESTART CHECKPOINT -- RECORDS HOW FAR THE LAST RUN GOT SO A
+      *    RESTART AFTER A FATAL SQLCODE CAN SKIP THE LOAD STEP INSTEAD
+      *    OF RELOADING (AND RE-VALIDATING) EMP FROM SCRATCH.
+           SELECT EMP-CKPT-FILE    ASSIGN TO "EMPRSTRT.CKP"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS CKPT-FILE-STATUS.
+      *    RUN-TIME CONNECTION PARAMETERS -- SEE READ-DB-PARMS. KEEPS
+      *    THE CONNECTION TARGET OUT OF THE SOURCE SO DEV/TEST/PROD CAN
+      *    SHARE ONE LOAD MODULE.
+           SELECT DB-PARM-FILE     ASSIGN TO "EMPDBCFG.PRM"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS PARM-FILE-STATUS.
+      *    DAILY LOAD INPUT -- REPLACES THE OLD FIXED 10-ROW
+      *    WORKING-STORAGE TABLE SO HEADCOUNT CAN GROW WITHOUT A
+      *    RECOMPILE.
+           SELECT EMP-LOAD-FILE    ASSIGN TO "EMPLOAD.DAT"
+                                    ORGANIZATION LINE SEQUENTIAL
+                                    FILE STATUS LOAD-FILE-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  EMP-RPT-FILE.
+       01  EMP-RPT-REC             PIC X(80).
+
+       FD  EMP-EXCEPT-FILE.
+       01  EMP-EXCEPT-REC          PIC X(80).
+
+      *    PERSISTENT AUDIT TRAIL OF NON-ZERO SQLCODEs -- OPENED IN
+      *    EXTEND MODE SO IT ACCUMULATES ACROSS RUNS INSTEAD OF BEING
+      *    OVERWRITTEN, SO A FAILURE CAN BE RECONCILED DAYS LATER.
+       FD  EMP-AUDIT-FILE.
+       01  EMP-AUDIT-REC           PIC X(130).
+
+       FD  EMP-CKPT-FILE.
+       01  EMP-CKPT-REC            PIC X(08).
+
+       FD  DB-PARM-FILE.
+           COPY EMPDBCFG.
+
+      *    ONE TRANSACTION PER RECORD -- NO OCCURS CAP, SO THE DAILY
+      *    VOLUME IS WHATEVER THIS FILE CONTAINS.
+       FD  EMP-LOAD-FILE.
+       01  EMP-LOAD-REC.
+           05  LOAD-NO              PIC 9(04).
+           05  LOAD-NAME            PIC X(20).
+           05  LOAD-SALARY          PIC 9(04).
+           05  LOAD-TRANS-CODE      PIC X(01).
+
        WORKING-STORAGE             SECTION.
-       01  TEST-DATA.
-         03 FILLER       PIC X(28) VALUE "0001�k�C�@���Y          0400".
-         03 FILLER       PIC X(28) VALUE "0002�X�@���Y          0350".
-         03 FILLER       PIC X(28) VALUE "0003�H�c�@�O�Y          0300".
-         03 FILLER       PIC X(28) VALUE "0004���@�l�Y          025p".
-         03 FILLER       PIC X(28) VALUE "0005�{��@�ܘY          020p".
-         03 FILLER       PIC X(28) VALUE "0006�����@�Z�Y          0150".
-         03 FILLER       PIC X(28) VALUE "0007�Ȗ؁@���Y          010p".
-         03 FILLER       PIC X(28) VALUE "0008���@���Y          0050".
-         03 FILLER       PIC X(28) VALUE "0009�Q�n�@��Y          020p".
-         03 FILLER       PIC X(28) VALUE "0010��ʁ@�\�Y          0350".
-
-       01  TEST-DATA-R   REDEFINES TEST-DATA.
-         03  TEST-TBL    OCCURS  10.
-           05  TEST-NO             PIC S9(04).
-           05  TEST-NAME           PIC  X(20).
-           05  TEST-SALARY         PIC S9(04).
-
-       01  IDX                     PIC  9(02).
+       01  PARM-FILE-STATUS         PIC X(02) VALUE SPACE.
+      *    STEP REACHED BY THE LAST RUN -- SPACE MEANS START FROM
+      *    SETUP-DB, 'SETUPDB ' MEANS THE LOAD COMMITTED BUT A LATER
+      *    STEP FAILED, SO A RESTART CAN SKIP STRAIGHT TO THE REPORT.
+       01  CKPT-FILE-STATUS         PIC X(02) VALUE SPACE.
+       01  CKPT-STEP                PIC X(08) VALUE SPACE.
+           88  CKPT-SETUP-DONE      VALUE 'SETUPDB '.
+
+      *    WORST SEVERITY SEEN THIS RUN -- CARRIED OUT TO RETURN-CODE
+      *    AT STOP RUN SO A WRAPPING JOB STREAM CAN TEST THE CONDITION
+      *    CODE INSTEAD OF SCRAPING THE SYSOUT FOR A DISPLAY LINE.
+      *    00=SUCCESS  04=WARNING  16=FATAL DB ERROR, RESTART ELIGIBLE.
+       01  PROGRAM-RC               PIC S9(04) VALUE ZERO.
+       01  RC-CANDIDATE             PIC S9(04) VALUE ZERO.
+      *    EACH LOAD RECORD CARRIES A TRAILING TRANSACTION CODE (A=ADD,
+      *    C=CHANGE, D=DELETE) SO THE LOAD LOOP CAN DISPATCH TO THE
+      *    SAME MAINTENANCE PATHS A ONE-OFF CORRECTION WOULD USE.
+       01  LOAD-FILE-STATUS         PIC X(02) VALUE SPACE.
+       01  LOAD-EOF                 PIC X VALUE 'N'.
+           88  LOAD-IS-EOF          VALUE 'Y'.
+
+       01  IDX                     PIC  9(04).
        01 LOG-COUNT PIC 9999 VALUE 1.
 
-       01 READ-DATA.
-         03  READ-TBL    OCCURS  10.
-           05  READ-NO             PIC S9(04).
-           05  READ-NAME           PIC  X(20) .
-           05  READ-SALARY         PIC S9(04).
+      *    CONTROL TOTALS -- EMP IS A PERSISTENT TABLE (SEE SETUP-DB) SO
+      *    RECONCILE-EMP-TOTALS CANNOT JUST COMPARE THIS RUN'S ADDS
+      *    AGAINST THE WHOLE-TABLE TOTAL (PRIOR DAYS' ROWS WOULD SWAMP A
+      *    SILENT FAILURE). CTL-BEFORE-* IS A SNAPSHOT TAKEN BEFORE
+      *    THE LOAD LOOP RUNS; CTL-ADD-* IS THE NET CHANGE (ADD/
+      *    CHANGE/DELETE AGAINST EMP-LOAD-FILE) THIS RUN IS EXPECTED TO
+      *    HAVE MADE. THE POST-COMMIT COUNT/TOTAL MUST EQUAL BEFORE +
+      *    THIS RUN'S NET CHANGE, OR A ROW SILENTLY FAILED TO LOAD.
+       01  CTL-BEFORE-COUNT         PIC S9(09) VALUE ZERO.
+       01  CTL-BEFORE-SALARY        PIC S9(09) VALUE ZERO.
+       01  CTL-ADD-COUNT            PIC S9(04) VALUE ZERO.
+       01  CTL-ADD-SALARY           PIC S9(07) VALUE ZERO.
+       01  CTL-EXP-COUNT            PIC S9(09) VALUE ZERO.
+       01  CTL-EXP-SALARY           PIC S9(09) VALUE ZERO.
+       01  CTL-EMP-COUNT            PIC S9(09) VALUE ZERO.
+       01  CTL-EMP-SALARY           PIC S9(09) VALUE ZERO.
+       01  CTL-MISMATCH             PIC X VALUE 'N'.
+           88  CTL-IS-MISMATCH      VALUE 'Y'.
+
+      *    RECONCILIATION-MISMATCH AUDIT MESSAGE -- SEE
+      *    WRITE-RECON-AUDIT-ENTRY.
+       01  RECON-EXP-COUNT-ED       PIC Z(6)9.
+       01  RECON-ACT-COUNT-ED       PIC Z(6)9.
+       01  RECON-EXP-SALARY-ED      PIC -(7)9.
+       01  RECON-ACT-SALARY-ED      PIC -(7)9.
 
-      *01 READ-DATA2.
-      *  03  READ-TBL    OCCURS  10.
-      *    05  READ-NO             PIC S9(04).
-      *    05  READ-NAME           PIC  X(20) .
-      *    05  READ-SALARY         PIC S9(04).
+      *    EDIT CHECKS ON THE CANDIDATE LOAD RECORD AHEAD OF THE INSERT
+       01  REC-VALID                PIC X VALUE 'Y'.
+           88  REC-IS-VALID         VALUE 'Y'.
+       01  REJECT-FIELD             PIC X(10) VALUE SPACE.
+       01  REJECT-REASON            PIC X(36) VALUE SPACE.
+       01  REJECT-COUNT             PIC 9(04) VALUE ZERO.
+
+      *    TRANSACTION CODE DRIVING MAINTAIN-EMP-REC: A=ADD, C=CHANGE,
+      *    D=DELETE.
+       01  TRANS-CODE               PIC X VALUE 'A'.
+           88  TRANS-IS-ADD         VALUE 'A'.
+           88  TRANS-IS-CHANGE      VALUE 'C'.
+           88  TRANS-IS-DELETE      VALUE 'D'.
+      *    SET BY CHECK-EMP-ON-FILE -- A CHANGE OR DELETE AGAINST AN
+      *    EMP-NO THAT ISN'T ON EMP IS REJECTED INSTEAD OF SILENTLY
+      *    "SUCCEEDING" AS A ZERO-ROW UPDATE/DELETE. ALSO CHECKED FOR AN
+      *    ADD, SINCE INSERT-EMP-REC IS AN UPSERT -- AN ADD AGAINST AN
+      *    EMP-NO ALREADY ON FILE IS REALLY AN UPDATE, NOT A NEW ROW.
+       01  NOT-ON-FILE              PIC X VALUE 'N'.
+           88  EMP-NOT-ON-FILE      VALUE 'Y'.
+
+       01  EMP-EXCEPT-LINE.
+           05  EXC-REC-NO           PIC ZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  EXC-FIELD            PIC X(10).
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  EXC-REASON           PIC X(36).
+
+      *    RUN TIMESTAMP CAPTURED ONCE AT JOB START -- KEYS THE AUDIT
+      *    TRAIL ALONGSIDE LOG-COUNT SO A FAILURE CAN BE TIED BACK TO
+      *    THE RUN THAT CAUSED IT.
+       01  RUN-DATE                 PIC 9(08).
+       01  RUN-TIME                 PIC 9(08).
+
+       01  EMP-AUDIT-LINE.
+           05  AUD-LOG-COUNT        PIC 9(04).
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  AUD-RUN-DATE         PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  AUD-RUN-TIME         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  AUD-SQLCODE          PIC S9(05).
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  AUD-SQLSTATE         PIC X(05).
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  AUD-SQLERRMC         PIC X(70).
+
+      *    EMPLOYEE LISTING REPORT LAYOUT
+       01  RPT-ROW-COUNT            PIC 9(02) VALUE ZERO.
+       01  RPT-SALARY-SUBTOTAL      PIC S9(07) VALUE ZERO.
+       01  RPT-PAGE-NO              PIC 9(04) VALUE ZERO.
+       01  RPT-LINES-PER-PAGE       PIC 9(02) VALUE 6.
+
+       01  RPT-HDR-1.
+           05  FILLER               PIC X(24) VALUE
+                   "EMPLOYEE LISTING REPORT".
+           05  FILLER               PIC X(06) VALUE " PAGE:".
+           05  HDR-PAGE-NO          PIC ZZZ9.
+
+       01  RPT-HDR-2.
+           05  FILLER               PIC X(08) VALUE "EMP-NO  ".
+           05  FILLER               PIC X(22) VALUE
+                   "EMP-NAME              ".
+           05  FILLER               PIC X(12) VALUE "EMP-SALARY  ".
+
+       01  RPT-DETAIL-LINE.
+           05  DTL-EMP-NO           PIC ----9.
+           05  FILLER               PIC X(03) VALUE SPACE.
+           05  DTL-EMP-NAME         PIC X(20).
+           05  FILLER               PIC X(03) VALUE SPACE.
+           05  DTL-EMP-SALARY       PIC ----,---9.
+
+       01  RPT-SUBTOTAL-LINE.
+           05  FILLER               PIC X(13) VALUE "  SUBTOTAL:  ".
+           05  SUB-EMP-SALARY       PIC ----,---9.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
@@ -48,10 +198,24 @@
          03  EMP-NAME              PIC  X(20) .
          03  EMP-SALARY            PIC S9(04) VALUE ZERO.
 
+      *    ONE ROW AT A TIME FROM THE REPORT CURSOR -- SEE
+      *    OPEN-EMP-CURSOR/PRINT-EMPLOYEE-REPORT. NO OCCURS TABLE, SO
+      *    THE LISTING IS NOT CAPPED AT A FIXED ROW COUNT.
        01  EMP-REC-VARS2.
          03  EMP-NO                PIC S9(04) VALUE ZERO.
          03  EMP-NAME              PIC  X(20) .
          03  EMP-SALARY            PIC S9(04) VALUE ZERO.
+
+      *    RECONCILIATION TOTALS -- SHARED BY SNAPSHOT-EMP-TOTALS
+      *    (BEFORE THE LOAD LOOP) AND RECONCILE-EMP-TOTALS (AFTER
+      *    COMMIT WORK).
+       01  SQL-EMP-COUNT           PIC S9(09) VALUE ZERO.
+       01  SQL-EMP-SALARY          PIC S9(09) VALUE ZERO.
+
+      *    PRIOR EMP_SALARY FOR THE EMP-NO CHECK-EMP-ON-FILE JUST
+      *    LOOKED UP -- USED TO NET A CHANGE/DELETE'S EFFECT ON
+      *    CTL-ADD-SALARY.
+       01  SQL-OLD-SALARY          PIC S9(04) VALUE ZERO.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -59,51 +223,80 @@
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
-           
-       PERFORM SETUP-DB.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RUN-TIME FROM TIME.
+           OPEN EXTEND EMP-AUDIT-FILE.
 
+           PERFORM READ-RESTART-CHECKPOINT.
 
-      *    SHOW RESULT
-           EXEC SQL
-               SELECT * INTO :READ-TBL FROM EMP WHERE EMP_NO > 4
-           END-EXEC.
-           PERFORM OUTPUT-RETURN-CODE-TEST.
+      *    EVERY RUN IS A NEW PROCESS WITH NO LIVE DB SESSION FROM
+      *    WHATEVER RAN BEFORE IT -- A RESTART THAT SKIPS SETUP-DB
+      *    STILL HAS TO CONNECT BEFORE IT CAN OPEN THE REPORT CURSOR.
+           PERFORM CONNECT-DB.
 
-           MOVE 1 TO IDX.
-           PERFORM UNTIL IDX > 6
-               DISPLAY READ-NO(IDX) ", "
-                       READ-NAME(IDX) ", "
-                       READ-SALARY(IDX)
-               ADD 1 TO IDX
-           END-PERFORM.
+      *    A RESTART THAT ALREADY GOT THE LOAD COMMITTED SKIPS STRAIGHT
+      *    TO THE REPORT STEP INSTEAD OF RELOADING EMP. A FAILED CONNECT
+      *    MUST NOT CASCADE INTO CREATE TABLE/THE LOAD LOOP/COMMIT WORK
+      *    AGAINST A SESSION THAT WAS NEVER ESTABLISHED.
+           IF NOT CKPT-SETUP-DONE AND PROGRAM-RC < 16
+               PERFORM SETUP-DB
+               IF PROGRAM-RC < 16
+                   MOVE 'SETUPDB ' TO CKPT-STEP
+                   PERFORM WRITE-RESTART-CHECKPOINT
+               END-IF
+           END-IF.
+
+           IF PROGRAM-RC < 16
+      *        SHOW RESULT
+               PERFORM OPEN-EMP-CURSOR
+               PERFORM PRINT-EMPLOYEE-REPORT
+               PERFORM CLOSE-EMP-CURSOR
+           END-IF.
 
-       PERFORM CLEANUP-DB.
+           PERFORM CLEANUP-DB.
+
+      *    A RUN THAT GOT THE LOAD COMMITTED CLEANLY (NO FATAL ERROR)
+      *    RESETS THE CHECKPOINT SO THE NEXT SCHEDULED RUN STARTS A
+      *    FULL LOAD INSTEAD OF SKIPPING SETUP-DB FOREVER -- A MERE
+      *    WARNING (RC 04, E.G. A CONTROL-TOTAL MISMATCH) MUST NOT WEDGE
+      *    EVERY FUTURE RUN INTO SKIPPING THE LOAD STEP.
+           IF PROGRAM-RC < 16
+               MOVE SPACE TO CKPT-STEP
+               PERFORM WRITE-RESTART-CHECKPOINT
+           END-IF.
+
+           CLOSE EMP-AUDIT-FILE.
+
+           MOVE PROGRAM-RC TO RETURN-CODE.
 
       *    END
            STOP RUN.
 
       ******************************************************************
-       SETUP-DB.
+       CONNECT-DB.
       ******************************************************************
-
-      *    SERVER
-           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
-             TO DBNAME.
-           MOVE  "<|DB_USER|>"
-             TO USERNAME.
-           MOVE  "<|DB_PASSWORD|>"
-             TO PASSWD.
+      *    SERVER -- SOURCED FROM THE RUN-TIME PARAMETER FILE, NOT A
+      *    COMPILE-TIME LITERAL. A MISSING PARAMETER FILE LEAVES THESE
+      *    BLANK, WHICH THE CONNECT BELOW WILL FAIL ON ITS OWN AND
+      *    REPORT THROUGH THE USUAL SQLCODE/OUTPUT-RETURN-CODE-TEST
+      *    PATH. CALLED UNCONDITIONALLY FROM MAIN-RTN -- EVERY RUN,
+      *    RESTART OR NOT, IS A NEW PROCESS WITH NO LIVE SESSION.
+           PERFORM READ-DB-PARMS.
 
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
 
-           EXEC SQL
-               DROP TABLE IF EXISTS EMP
-           END-EXEC.
+      ******************************************************************
+       SETUP-DB.
+      ******************************************************************
 
+      *    A DAILY LOAD MUST NOT WIPE OUT WHAT WAS POSTED SINCE THE
+      *    LAST RUN, SO THE TABLE IS ONLY CREATED THE FIRST TIME THIS
+      *    JOB EVER RUNS AGAINST A DATABASE.
            EXEC SQL
-                CREATE TABLE EMP
+                CREATE TABLE IF NOT EXISTS EMP
                 (
                     EMP_NO     NUMERIC(4,0) NOT NULL,
                     EMP_NAME   CHAR(20),
@@ -111,36 +304,398 @@
                     CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
                 )
            END-EXEC.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
 
-      *    INSERT ROWS USING HOST VARIABLE
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
-              MOVE TEST-NO(IDX)     TO  EMP-NO OF EMP-REC-VARS
-              MOVE TEST-NAME(IDX)   TO  EMP-NAME OF EMP-REC-VARS
-              MOVE TEST-SALARY(IDX) TO  EMP-SALARY OF EMP-REC-VARS
-              EXEC SQL
-                 INSERT INTO EMP VALUES
-                        (:EMP-REC-VARS.EMP-NO,
-                         :EMP-REC-VARS.EMP-NAME,
-                         :EMP-REC-VARS.EMP-SALARY)
-              END-EXEC
-           END-PERFORM.
+           PERFORM SNAPSHOT-EMP-TOTALS.
+
+      *    LOAD THE DAY'S INPUT AS AN UPSERT (INSERT-OR-UPDATE BY
+      *    EMP_NO) SO HISTORY ALREADY IN THE TABLE SURVIVES THE RUN.
+           OPEN OUTPUT EMP-EXCEPT-FILE.
+           MOVE ZERO TO REJECT-COUNT.
+           MOVE ZERO TO CTL-ADD-COUNT.
+           MOVE ZERO TO CTL-ADD-SALARY.
+           MOVE ZERO TO IDX.
+
+           OPEN INPUT EMP-LOAD-FILE.
+           IF LOAD-FILE-STATUS = "00"
+               MOVE 'N' TO LOAD-EOF
+               PERFORM READ-LOAD-RECORD
+
+               PERFORM UNTIL LOAD-IS-EOF
+                  ADD 1 TO IDX
+                  MOVE LOAD-NO         TO  EMP-NO OF EMP-REC-VARS
+                  MOVE LOAD-NAME       TO  EMP-NAME OF EMP-REC-VARS
+                  MOVE LOAD-SALARY     TO  EMP-SALARY OF EMP-REC-VARS
+                  MOVE LOAD-TRANS-CODE TO  TRANS-CODE
+
+                  PERFORM VALIDATE-EMP-REC
+
+                  IF REC-IS-VALID
+                     PERFORM MAINTAIN-EMP-REC
+                     EVALUATE TRUE
+      *                 INSERT-EMP-REC IS AN UPSERT -- AN ADD AGAINST AN
+      *                 EMP-NO ALREADY ON FILE COLLIDED AND BECAME AN
+      *                 UPDATE, NOT A NEW ROW, SO ONLY A GENUINE NEW
+      *                 EMP-NO COUNTS AS A NET ADD. A COLLIDING ONE NETS
+      *                 THE SAME AS A CHANGE.
+                        WHEN TRANS-IS-ADD
+                           IF EMP-NOT-ON-FILE
+                              ADD 1 TO CTL-ADD-COUNT
+                              ADD EMP-SALARY OF EMP-REC-VARS
+                                 TO CTL-ADD-SALARY
+                           ELSE
+                              COMPUTE CTL-ADD-SALARY =
+                                 CTL-ADD-SALARY
+                                 + EMP-SALARY OF EMP-REC-VARS
+                                 - SQL-OLD-SALARY
+                           END-IF
+                        WHEN TRANS-IS-CHANGE
+                           IF NOT EMP-NOT-ON-FILE
+                              COMPUTE CTL-ADD-SALARY =
+                                 CTL-ADD-SALARY
+                                 + EMP-SALARY OF EMP-REC-VARS
+                                 - SQL-OLD-SALARY
+                           END-IF
+                        WHEN TRANS-IS-DELETE
+                           IF NOT EMP-NOT-ON-FILE
+                              SUBTRACT 1 FROM CTL-ADD-COUNT
+                              SUBTRACT SQL-OLD-SALARY
+                                 FROM CTL-ADD-SALARY
+                           END-IF
+                     END-EVALUATE
+                  ELSE
+                     PERFORM WRITE-LOAD-EXCEPTION
+                  END-IF
+
+                  PERFORM READ-LOAD-RECORD
+               END-PERFORM
+
+               CLOSE EMP-LOAD-FILE
+
+               DISPLAY LOG-COUNT " <log> info load_reject_count "
+                   REJECT-COUNT
+           ELSE
+               DISPLAY "EMPLOAD.DAT NOT FOUND OR UNREADABLE, STATUS="
+                   LOAD-FILE-STATUS
+               IF PROGRAM-RC < 04
+                   MOVE 04 TO PROGRAM-RC
+               END-IF
+           END-IF.
+
+           CLOSE EMP-EXCEPT-FILE.
 
       *    COMMIT
            EXEC SQL
                COMMIT WORK
            END-EXEC.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+           PERFORM RECONCILE-EMP-TOTALS.
 
       ******************************************************************
-       CLEANUP-DB.
+       VALIDATE-EMP-REC.
+      ******************************************************************
+      *    EDIT THE CANDIDATE RECORD BEFORE IT EVER REACHES THE INSERT
+      *    SO A BAD ROW IS REJECTED INSTEAD OF LOADED AS GARBAGE OR
+      *    ALLOWED TO BLOW UP THE WHOLE BATCH ON THE PRIMARY KEY.
+           MOVE 'Y' TO REC-VALID.
+           MOVE SPACE TO REJECT-FIELD.
+           MOVE SPACE TO REJECT-REASON.
+
+           IF EMP-NO OF EMP-REC-VARS NOT > ZERO
+               MOVE 'N' TO REC-VALID
+               MOVE 'EMP-NO' TO REJECT-FIELD
+               MOVE 'EMP-NO MUST BE GREATER THAN ZERO' TO
+                    REJECT-REASON
+           END-IF.
+
+           IF NOT TRANS-IS-ADD AND NOT TRANS-IS-CHANGE
+                  AND NOT TRANS-IS-DELETE
+               MOVE 'N' TO REC-VALID
+               MOVE 'TRANS-CODE' TO REJECT-FIELD
+               MOVE 'TRANS-CODE MUST BE A, C OR D' TO REJECT-REASON
+           END-IF.
+
+      *    A DELETE ONLY NEEDS A VALID EMP-NO -- NAME/SALARY EDITS
+      *    ONLY APPLY TO ADDS AND CHANGES.
+           IF NOT TRANS-IS-DELETE
+               IF EMP-NAME OF EMP-REC-VARS = SPACE
+                   MOVE 'N' TO REC-VALID
+                   MOVE 'EMP-NAME' TO REJECT-FIELD
+                   MOVE 'EMP-NAME MUST NOT BE BLANK' TO REJECT-REASON
+               END-IF
+
+               IF EMP-SALARY OF EMP-REC-VARS NOT > ZERO
+                   MOVE 'N' TO REC-VALID
+                   MOVE 'EMP-SALARY' TO REJECT-FIELD
+                   MOVE 'EMP-SALARY MUST BE GREATER THAN ZERO' TO
+                        REJECT-REASON
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       READ-LOAD-RECORD.
+      ******************************************************************
+           READ EMP-LOAD-FILE
+               AT END
+                   MOVE 'Y' TO LOAD-EOF
+           END-READ.
+
+      ******************************************************************
+       WRITE-LOAD-EXCEPTION.
+      ******************************************************************
+           MOVE IDX               TO EXC-REC-NO.
+           MOVE REJECT-FIELD   TO EXC-FIELD.
+           MOVE REJECT-REASON  TO EXC-REASON.
+           WRITE EMP-EXCEPT-REC FROM EMP-EXCEPT-LINE.
+           ADD 1 TO REJECT-COUNT.
+
+      ******************************************************************
+       SNAPSHOT-EMP-TOTALS.
+      ******************************************************************
+      *    TAKEN BEFORE THE LOAD LOOP RUNS -- EMP IS PERSISTENT, SO
+      *    RECONCILE-EMP-TOTALS HAS TO COMPARE AGAINST BEFORE-THIS-RUN
+      *    PLUS THIS RUN'S NET CHANGE, NOT AGAINST THE WHOLE TABLE.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-EMP-COUNT FROM EMP
+           END-EXEC.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+           EXEC SQL
+               SELECT COALESCE(SUM(EMP_SALARY), 0) INTO :SQL-EMP-SALARY
+                 FROM EMP
+           END-EXEC.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+           MOVE SQL-EMP-COUNT  TO CTL-BEFORE-COUNT.
+           MOVE SQL-EMP-SALARY TO CTL-BEFORE-SALARY.
+
+      ******************************************************************
+       RECONCILE-EMP-TOTALS.
+      ******************************************************************
+      *    VERIFY WHAT LANDED IN EMP AFTER THE COMMIT MATCHES THE
+      *    BEFORE-LOAD SNAPSHOT PLUS THIS RUN'S NET ADD/CHANGE/DELETE
+      *    EFFECT -- IF AN INSERT/UPDATE/DELETE SILENTLY FAILED PARTWAY
+      *    THROUGH THE LOAD LOOP, THE ROW COUNT AND SALARY TOTAL READ
+      *    BACK HERE WILL BE OFF.
+           MOVE 'N' TO CTL-MISMATCH.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-EMP-COUNT FROM EMP
+           END-EXEC.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+           EXEC SQL
+               SELECT COALESCE(SUM(EMP_SALARY), 0) INTO :SQL-EMP-SALARY
+                 FROM EMP
+           END-EXEC.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+           MOVE SQL-EMP-COUNT  TO CTL-EMP-COUNT.
+           MOVE SQL-EMP-SALARY TO CTL-EMP-SALARY.
+
+           COMPUTE CTL-EXP-COUNT  = CTL-BEFORE-COUNT
+                                      + CTL-ADD-COUNT.
+           COMPUTE CTL-EXP-SALARY = CTL-BEFORE-SALARY
+                                      + CTL-ADD-SALARY.
+
+           IF CTL-EMP-COUNT NOT = CTL-EXP-COUNT
+               MOVE 'Y' TO CTL-MISMATCH
+           END-IF.
+
+           IF CTL-EMP-SALARY NOT = CTL-EXP-SALARY
+               MOVE 'Y' TO CTL-MISMATCH
+           END-IF.
+
+           IF CTL-IS-MISMATCH
+               DISPLAY LOG-COUNT " <log> fail ctl_total_reconcile"
+                   NO ADVANCING
+               DISPLAY "EXPECTED-COUNT=" CTL-EXP-COUNT
+                   " ACTUAL-COUNT=" CTL-EMP-COUNT
+                   " EXPECTED-SALARY=" CTL-EXP-SALARY
+                   " ACTUAL-SALARY=" CTL-EMP-SALARY
+               PERFORM WRITE-RECON-AUDIT-ENTRY
+               IF PROGRAM-RC < 04
+                   MOVE 04 TO PROGRAM-RC
+               END-IF
+           ELSE
+               DISPLAY LOG-COUNT " <log> success ctl_total_reconcile"
+           END-IF.
+
+      ******************************************************************
+       WRITE-RECON-AUDIT-ENTRY.
+      ******************************************************************
+      *    PERSIST A CONTROL-TOTAL MISMATCH THE SAME WAY
+      *    OUTPUT-RETURN-CODE-TEST PERSISTS A BAD SQLCODE (SEE
+      *    WRITE-AUDIT-ENTRY) -- OTHERWISE THE DISPLAY ABOVE IS THE ONLY
+      *    TRACE, AND IT IS GONE ONCE THE SPOOL SCROLLS OFF OR IS
+      *    PURGED. SQLCODE/SQLSTATE ARE NOT INVOLVED HERE (THE SELECTS
+      *    THAT FED THIS COMPARISON ALREADY CAME BACK CLEAN), SO THE
+      *    AUDIT RECORD CARRIES A SENTINEL CODE AND A TEXT SUMMARY OF
+      *    THE MISMATCH INSTEAD.
+           MOVE CTL-EXP-COUNT  TO RECON-EXP-COUNT-ED.
+           MOVE CTL-EMP-COUNT  TO RECON-ACT-COUNT-ED.
+           MOVE CTL-EXP-SALARY TO RECON-EXP-SALARY-ED.
+           MOVE CTL-EMP-SALARY TO RECON-ACT-SALARY-ED.
+
+           MOVE LOG-COUNT   TO AUD-LOG-COUNT.
+           MOVE RUN-DATE    TO AUD-RUN-DATE.
+           MOVE RUN-TIME    TO AUD-RUN-TIME.
+           MOVE -901        TO AUD-SQLCODE.
+           MOVE "MSMCH"     TO AUD-SQLSTATE.
+           STRING "EXP-CNT="   RECON-EXP-COUNT-ED
+                  " ACT-CNT="  RECON-ACT-COUNT-ED
+                  " EXP-SAL="  RECON-EXP-SALARY-ED
+                  " ACT-SAL="  RECON-ACT-SALARY-ED
+                  DELIMITED BY SIZE INTO AUD-SQLERRMC
+           END-STRING.
+           WRITE EMP-AUDIT-REC FROM EMP-AUDIT-LINE.
+
+      ******************************************************************
+       READ-RESTART-CHECKPOINT.
+      ******************************************************************
+      *    NO CHECKPOINT FILE (FILE STATUS 35) MEANS THIS IS A FRESH
+      *    RUN -- LEAVE CKPT-STEP AT SPACE SO SETUP-DB IS NOT
+      *    SKIPPED.
+           MOVE SPACE TO CKPT-STEP.
+           OPEN INPUT EMP-CKPT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ EMP-CKPT-FILE INTO CKPT-STEP
+               CLOSE EMP-CKPT-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-RESTART-CHECKPOINT.
+      ******************************************************************
+           OPEN OUTPUT EMP-CKPT-FILE.
+           WRITE EMP-CKPT-REC FROM CKPT-STEP.
+           CLOSE EMP-CKPT-FILE.
+
+      ******************************************************************
+       READ-DB-PARMS.
+      ******************************************************************
+      *    THE CONNECTION TARGET COMES FROM EMPDBCFG.PRM AT JOB START,
+      *    NOT A MOVE OF A COMPILE-TIME LITERAL -- THE SAME LOAD MODULE
+      *    POINTS AT DEV, TEST OR PRODUCTION BY SWAPPING THIS FILE.
+      *    A MISSING OR UNREADABLE PARAMETER FILE IS FATAL.
+           OPEN INPUT DB-PARM-FILE.
+           IF PARM-FILE-STATUS = "00"
+               READ DB-PARM-FILE INTO DB-PARM-RECORD
+               CLOSE DB-PARM-FILE
+               MOVE DB-PARM-DBNAME   TO DBNAME
+               MOVE DB-PARM-USERNAME TO USERNAME
+               MOVE DB-PARM-PASSWD   TO PASSWD
+           ELSE
+               DISPLAY "EMPDBCFG.PRM NOT FOUND OR UNREADABLE, STATUS="
+                   PARM-FILE-STATUS
+               MOVE 16 TO PROGRAM-RC
+           END-IF.
+
       ******************************************************************
+       MAINTAIN-EMP-REC.
+      ******************************************************************
+      *    APPLY ONE TRANSACTION AGAINST EMP-REC-VARS.EMP-NO -- ADD,
+      *    CHANGE OR DELETE -- INSTEAD OF ONLY EVER BEING ABLE TO
+      *    INSERT. A CHANGE OR DELETE AGAINST AN EMP-NO NOT ON EMP IS
+      *    REJECTED TO EMP-EXCEPT-FILE INSTEAD OF BEING ALLOWED TO
+      *    "SUCCEED" AS A ZERO-ROW UPDATE/DELETE.
+           MOVE 'N' TO NOT-ON-FILE.
+           EVALUATE TRUE
+              WHEN TRANS-IS-ADD
+      *           INSERT-EMP-REC IS AN UPSERT -- CHECK-EMP-ON-FILE
+      *           TELLS SETUP-DB'S ACCOUNTING WHETHER THIS TURNED INTO A
+      *           REAL INSERT OR COLLIDED WITH AN EMP-NO ALREADY ON FILE
+      *           AND BECAME AN UPDATE.
+                 PERFORM CHECK-EMP-ON-FILE
+                 PERFORM INSERT-EMP-REC
+              WHEN TRANS-IS-CHANGE
+                 PERFORM CHECK-EMP-ON-FILE
+                 IF EMP-NOT-ON-FILE
+                    MOVE 'EMP-NO' TO REJECT-FIELD
+                    MOVE 'EMP-NO NOT ON FILE FOR CHANGE' TO
+                         REJECT-REASON
+                    PERFORM WRITE-LOAD-EXCEPTION
+                 ELSE
+                    PERFORM UPDATE-EMP-REC
+                 END-IF
+              WHEN TRANS-IS-DELETE
+                 PERFORM CHECK-EMP-ON-FILE
+                 IF EMP-NOT-ON-FILE
+                    MOVE 'EMP-NO' TO REJECT-FIELD
+                    MOVE 'EMP-NO NOT ON FILE FOR DELETE' TO
+                         REJECT-REASON
+                    PERFORM WRITE-LOAD-EXCEPTION
+                 ELSE
+                    PERFORM DELETE-EMP-REC
+                 END-IF
+           END-EVALUATE.
+
+      ******************************************************************
+       CHECK-EMP-ON-FILE.
+      ******************************************************************
+      *    LOOK UP EMP-REC-VARS.EMP-NO AND CAPTURE ITS CURRENT SALARY
+      *    INTO SQL-OLD-SALARY -- SETUP-DB NETS THAT AGAINST THE NEW
+      *    VALUE FOR A CHANGE, OR SUBTRACTS IT OUTRIGHT FOR A DELETE, SO
+      *    CTL-ADD-SALARY REFLECTS THIS RUN'S TRUE EFFECT ON EMP.
+      *    SQLCODE +10 (NOT FOUND, SEE OUTPUT-RETURN-CODE-TEST) IS A
+      *    NORMAL OUTCOME HERE, NOT AN AUDIT-WORTHY FAILURE.
+           MOVE 'N' TO NOT-ON-FILE.
+           MOVE ZERO TO SQL-OLD-SALARY.
+
            EXEC SQL
-               CLOSE C1
+               SELECT EMP_SALARY INTO :SQL-OLD-SALARY
+                 FROM EMP
+                WHERE EMP_NO = :EMP-REC-VARS.EMP-NO
            END-EXEC.
 
+           IF SQLCODE = +10
+               MOVE 'Y' TO NOT-ON-FILE
+           ELSE
+               IF SQLCODE NOT = ZERO
+                   PERFORM OUTPUT-RETURN-CODE-TEST
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       INSERT-EMP-REC.
+      ******************************************************************
            EXEC SQL
-               DROP TABLE IF EXISTS EMP
+              INSERT INTO EMP VALUES
+                     (:EMP-REC-VARS.EMP-NO,
+                      :EMP-REC-VARS.EMP-NAME,
+                      :EMP-REC-VARS.EMP-SALARY)
+              ON CONFLICT (EMP_NO) DO UPDATE SET
+                      EMP_NAME   = :EMP-REC-VARS.EMP-NAME,
+                      EMP_SALARY = :EMP-REC-VARS.EMP-SALARY
            END-EXEC.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+      ******************************************************************
+       UPDATE-EMP-REC.
+      ******************************************************************
+           EXEC SQL
+              UPDATE EMP
+                 SET EMP_NAME   = :EMP-REC-VARS.EMP-NAME,
+                     EMP_SALARY = :EMP-REC-VARS.EMP-SALARY
+               WHERE EMP_NO     = :EMP-REC-VARS.EMP-NO
+           END-EXEC.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+      ******************************************************************
+       DELETE-EMP-REC.
+      ******************************************************************
+           EXEC SQL
+              DELETE FROM EMP
+               WHERE EMP_NO = :EMP-REC-VARS.EMP-NO
+           END-EXEC.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
 
+      ******************************************************************
+       CLEANUP-DB.
+      ******************************************************************
+      *    EMP IS A PERSISTENT TABLE NOW (SEE SETUP-DB) -- IT IS NOT
+      *    DROPPED HERE SO THE NEXT RUN PICKS UP WHERE THIS ONE LEFT
+      *    OFF.
            EXEC SQL
                DISCONNECT ALL
            END-EXEC.
@@ -158,16 +713,22 @@
                    NO ADVANCING
                DISPLAY "SQLCODE=" SQLCODE " ERRCODE="  SQLSTATE " "
                    NO ADVANCING
+               PERFORM WRITE-AUDIT-ENTRY
+               MOVE ZERO TO RC-CANDIDATE
                EVALUATE SQLCODE
                   WHEN  +10
                      DISPLAY "Record_not_found"
+                     MOVE 04 TO RC-CANDIDATE
                   WHEN  -01
                      DISPLAY "Connection_falied"
+                     MOVE 16 TO RC-CANDIDATE
                   WHEN  -20
                      DISPLAY "Internal_error"
+                     MOVE 16 TO RC-CANDIDATE
                   WHEN  -30
                      DISPLAY "PostgreSQL_error" NO ADVANCING
                      DISPLAY SQLERRMC
+                     MOVE 16 TO RC-CANDIDATE
                   *> TO RESTART TRANSACTION, DO ROLLBACK.
                      EXEC SQL
                          ROLLBACK
@@ -175,7 +736,111 @@
                   WHEN  OTHER
                      DISPLAY "Undefined_error" NO ADVANCING
                      DISPLAY SQLERRMC
-               END-EVALUATE.
-           
+                     MOVE 16 TO RC-CANDIDATE
+               END-EVALUATE
+               IF RC-CANDIDATE > PROGRAM-RC
+                   MOVE RC-CANDIDATE TO PROGRAM-RC
+               END-IF
+           END-IF.
+
            ADD 1 TO LOG-COUNT.
-      ******************************************************************
\ No newline at end of file
+
+      ******************************************************************
+       WRITE-AUDIT-ENTRY.
+      ******************************************************************
+           MOVE LOG-COUNT   TO AUD-LOG-COUNT.
+           MOVE RUN-DATE TO AUD-RUN-DATE.
+           MOVE RUN-TIME TO AUD-RUN-TIME.
+           MOVE SQLCODE     TO AUD-SQLCODE.
+           MOVE SQLSTATE    TO AUD-SQLSTATE.
+           MOVE SQLERRMC    TO AUD-SQLERRMC.
+           WRITE EMP-AUDIT-REC FROM EMP-AUDIT-LINE.
+
+      ******************************************************************
+       OPEN-EMP-CURSOR.
+      ******************************************************************
+      *    STREAM THE RESULT SET ROW BY ROW INSTEAD OF A ONE-SHOT ARRAY
+      *    SELECT INTO A FIXED OCCURS TABLE, SO THE REPORT IS NOT
+      *    CAPPED AT A HARDCODED ROW COUNT.
+           EXEC SQL
+               DECLARE EMP-CUR CURSOR FOR
+                   SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                     FROM EMP
+                    WHERE EMP_NO > 4
+           END-EXEC.
+
+           EXEC SQL
+               OPEN EMP-CUR
+           END-EXEC.
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
+      ******************************************************************
+       CLOSE-EMP-CURSOR.
+      ******************************************************************
+           EXEC SQL
+               CLOSE EMP-CUR
+           END-EXEC.
+
+      ******************************************************************
+       PRINT-EMPLOYEE-REPORT.
+      ******************************************************************
+      *    DRIVE THE LISTING OFF THE CURSOR FETCHED BY OPEN-EMP-CURSOR
+      *    (SQLCODE = 100 MARKS END OF RESULT SET) AND ROUTE IT TO A
+      *    PRINTED REPORT WITH HEADERS/PAGE BREAKS/A SALARY SUBTOTAL
+      *    INSTEAD OF RAW DISPLAY LINES.
+           OPEN OUTPUT EMP-RPT-FILE.
+
+           MOVE ZERO TO RPT-PAGE-NO.
+           MOVE ZERO TO RPT-ROW-COUNT.
+           MOVE ZERO TO RPT-SALARY-SUBTOTAL.
+           PERFORM PRINT-REPORT-HEADERS.
+
+           EXEC SQL
+               FETCH EMP-CUR INTO :EMP-REC-VARS2.EMP-NO,
+                                  :EMP-REC-VARS2.EMP-NAME,
+                                  :EMP-REC-VARS2.EMP-SALARY
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE EMP-NO OF EMP-REC-VARS2     TO DTL-EMP-NO
+               MOVE EMP-NAME OF EMP-REC-VARS2   TO DTL-EMP-NAME
+               MOVE EMP-SALARY OF EMP-REC-VARS2 TO DTL-EMP-SALARY
+               WRITE EMP-RPT-REC     FROM RPT-DETAIL-LINE
+
+               ADD EMP-SALARY OF EMP-REC-VARS2 TO RPT-SALARY-SUBTOTAL
+               ADD 1 TO RPT-ROW-COUNT
+
+               IF RPT-ROW-COUNT >= RPT-LINES-PER-PAGE
+                   PERFORM PRINT-REPORT-SUBTOTAL
+                   MOVE ZERO TO RPT-ROW-COUNT
+                   PERFORM PRINT-REPORT-HEADERS
+               END-IF
+
+               EXEC SQL
+                   FETCH EMP-CUR INTO :EMP-REC-VARS2.EMP-NO,
+                                      :EMP-REC-VARS2.EMP-NAME,
+                                      :EMP-REC-VARS2.EMP-SALARY
+               END-EXEC
+           END-PERFORM.
+
+           IF RPT-ROW-COUNT > ZERO
+               PERFORM PRINT-REPORT-SUBTOTAL
+           END-IF.
+
+           CLOSE EMP-RPT-FILE.
+
+      ******************************************************************
+       PRINT-REPORT-HEADERS.
+      ******************************************************************
+           ADD 1 TO RPT-PAGE-NO.
+           MOVE RPT-PAGE-NO TO HDR-PAGE-NO.
+           WRITE EMP-RPT-REC FROM RPT-HDR-1.
+           WRITE EMP-RPT-REC FROM RPT-HDR-2.
+
+      ******************************************************************
+       PRINT-REPORT-SUBTOTAL.
+      ******************************************************************
+           MOVE RPT-SALARY-SUBTOTAL TO SUB-EMP-SALARY.
+           WRITE EMP-RPT-REC FROM RPT-SUBTOTAL-LINE.
+           MOVE ZERO TO RPT-SALARY-SUBTOTAL.
+      ******************************************************************
