@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    EMPDBCFG -- RUN-TIME DATABASE CONNECTION PARAMETER RECORD.
+      *    READ FROM DB-PARM-FILE AT JOB START SO THE SAME LOAD MODULE
+      *    CAN BE PROMOTED FROM DEV TO TEST TO PRODUCTION WITHOUT A
+      *    RECOMPILE -- NOTHING IN THIS LAYOUT IS A COMPILE-TIME VALUE.
+      ******************************************************************
+       01  DB-PARM-RECORD.
+           05  DB-PARM-DBNAME       PIC X(30).
+           05  DB-PARM-USERNAME     PIC X(30).
+           05  DB-PARM-PASSWD       PIC X(10).
